@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------------*
+000110*    CUSTREC.CPY                                                  *
+000120*    CUSTOMER-MASTER RECORD LAYOUT                                 *
+000130*    USED TO VALIDATE THE OPERATOR/CUSTOMER ID ENTERED AT START.   *
+000140*-----------------------------------------------------------------*
+000150 01  CUST-RECORD.
+000160     05  CUST-ID                 PIC X(08).
+000170     05  CUST-NAME               PIC X(30).
+000180     05  CUST-STATUS             PIC X(01).
+000190         88  CUST-ACTIVE         VALUE 'A'.
+000200         88  CUST-INACTIVE       VALUE 'I'.
+000210     05  FILLER                  PIC X(11).
