@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------------*
+000110*    CFGREC.CPY                                                   *
+000120*    RUN-CONFIG RECORD LAYOUT                                     *
+000130*    TELLS HELLO WHETHER AN OPERATOR IS PRESENT AND, IF NOT, HOW   *
+000140*    TO ANSWER THE BUY PROMPT FOR AN UNATTENDED BATCH PASS.        *
+000150*-----------------------------------------------------------------*
+000160 01  CONFIG-RECORD.
+000170     05  CFG-RUN-MODE            PIC X(01).
+000180         88  CFG-INTERACTIVE     VALUE 'I'.
+000190         88  CFG-UNATTENDED      VALUE 'B'.
+000200     05  CFG-DEFAULT-ANSWER      PIC X(01).
+000210         88  CFG-DEFAULT-YES     VALUE 'Y'.
+000220         88  CFG-DEFAULT-NO      VALUE 'N'.
+000230         88  CFG-DEFAULT-SKIP    VALUE 'S'.
+000240     05  CFG-BATCH-CUST-ID       PIC X(08).
+000250     05  FILLER                  PIC X(02).
