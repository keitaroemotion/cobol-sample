@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------------*
+000110*    FULFREC.CPY                                                  *
+000120*    FULFILLMENT-INTERFACE RECORD LAYOUT                          *
+000130*    FIXED-WIDTH RECORD PICKED UP BY THE DOWNSTREAM FULFILLMENT   *
+000140*    SYSTEM FOR EVERY ACCEPTED OFFER.                              *
+000150*-----------------------------------------------------------------*
+000160 01  FULFILL-RECORD.
+000170     05  FUL-CUST-ID             PIC X(08).
+000180     05  FUL-PROD-CODE           PIC X(06).
+000190     05  FUL-QUANTITY            PIC 9(05).
+000200     05  FUL-ORDER-DATE          PIC 9(08).
+000210     05  FUL-ORDER-TIME          PIC 9(06).
+000220     05  FILLER                  PIC X(47).
