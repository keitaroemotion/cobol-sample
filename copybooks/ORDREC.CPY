@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------------*
+000110*    ORDREC.CPY                                                   *
+000120*    ORDER-FILE RECORD LAYOUT                                     *
+000130*    ONE RECORD PER PRODUCT OFFERED DURING A HELLO RUN.           *
+000140*-----------------------------------------------------------------*
+000150 01  ORDER-RECORD.
+000160     05  ORD-CUST-ID             PIC X(08).
+000170     05  ORD-PROD-CODE           PIC X(06).
+000180     05  ORD-PROD-DESC           PIC X(40).
+000190     05  ORD-PROD-URL            PIC X(60).
+000200     05  ORD-ANSWER              PIC X(01).
+000210     05  ORD-RUN-DATE            PIC 9(08).
+000220     05  ORD-RUN-TIME            PIC 9(06).
+000230     05  FILLER                  PIC X(10).
