@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------------*
+000110*    PRODREC.CPY                                                  *
+000120*    PRODUCT-MASTER RECORD LAYOUT                                 *
+000130*    ONE ENTRY PER ITEM IN THE DAILY OFFER CATALOG.                *
+000140*-----------------------------------------------------------------*
+000150 01  PROD-RECORD.
+000160     05  PROD-CODE               PIC X(06).
+000170     05  PROD-DESC               PIC X(40).
+000180     05  PROD-URL                PIC X(60).
+000190     05  PROD-PRICE-AMT          PIC 9(07)V99.
+000200     05  PROD-CURRENCY-CODE      PIC X(03).
+000210     05  FILLER                  PIC X(10).
