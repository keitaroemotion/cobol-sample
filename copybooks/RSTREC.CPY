@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------*
+000110*    RSTREC.CPY                                                   *
+000120*    RESTART-FILE RECORD LAYOUT                                   *
+000130*    HOLDS THE LAST PRODUCT CODE FULLY PROCESSED SO A RERUN CAN   *
+000140*    SKIP AHEAD INSTEAD OF STARTING THE CATALOG OVER FROM ITEM ONE.*
+000150*-----------------------------------------------------------------*
+000160 01  RESTART-RECORD.
+000170     05  RST-LAST-PROD-CODE      PIC X(06).
+000180     05  RST-CHKPT-DATE          PIC 9(08).
+000190     05  RST-CHKPT-TIME          PIC 9(06).
+000200     05  FILLER                  PIC X(10).
