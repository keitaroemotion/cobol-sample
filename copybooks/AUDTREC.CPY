@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------------*
+000110*    AUDTREC.CPY                                                  *
+000120*    AUDIT-LOG RECORD LAYOUT                                      *
+000130*    ONE RECORD PER DISPLAY/ACCEPT INTERACTION IN HELLO.          *
+000140*-----------------------------------------------------------------*
+000150 01  AUDIT-RECORD.
+000160     05  AUD-TIMESTAMP           PIC 9(14).
+000170     05  AUD-TERM-ID             PIC X(08).
+000180     05  AUD-PROD-CODE           PIC X(06).
+000190     05  AUD-EVENT               PIC X(10).
+000200     05  AUD-VALUE               PIC X(60).
+000210     05  FILLER                  PIC X(06).
