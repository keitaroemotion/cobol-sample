@@ -0,0 +1,257 @@
+000100*-----------------------------------------------------------------*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.    HELLORPT.
+000130 AUTHOR.        KEI SUGANO.
+000140 INSTALLATION.  SALES SYSTEMS GROUP.
+000150 DATE-WRITTEN.  2026-08-08.
+000160 DATE-COMPILED.
+000170*-----------------------------------------------------------------*
+000180*    MODIFICATION HISTORY                                         *
+000190*    DATE       INIT  DESCRIPTION                                 *
+000200*    ---------- ----  ------------------------------------------- *
+000210*    2026-08-08 KS    ORIGINAL VERSION - NIGHTLY ACCEPT/DECLINE   *
+000220*                     SUMMARY READ FROM THE HELLO ORDER-FILE.     *
+000230*    2026-08-08 KS    AN UNATTENDED-RUN SKIPPED ANSWER IS NOW      *
+000240*                     COUNTED SEPARATELY INSTEAD OF BEING          *
+000250*                     REPORTED AS A DECLINE.                       *
+000260*    2026-08-09 KS    ADDED FILE-STATUS CHECKS ON THE ORDER-FILE   *
+000270*                     AND REPORT-FILE I/O, AND A BOUNDS CHECK ON   *
+000280*                     THE PER-PRODUCT ACCUMULATOR TABLE SO A       *
+000290*                     CATALOG OVER 200 PRODUCTS CANNOT OVERRUN IT. *
+000300*-----------------------------------------------------------------*
+000310*    READS THE ORDER-FILE WRITTEN BY HELLO AND PRINTS A PER       *
+000320*    PRODUCT COUNT OF ACCEPTS AND DECLINES SO MANAGEMENT CAN SEE  *
+000330*    CONVERSION WITHOUT GREPPING CONSOLE LOGS BY HAND.            *
+000340*-----------------------------------------------------------------*
+000350 ENVIRONMENT    DIVISION.
+000360 INPUT-OUTPUT   SECTION.
+000370 FILE-CONTROL.
+000380     SELECT ORDER-FILE      ASSIGN TO ORDERFIL
+000390         ORGANIZATION       IS SEQUENTIAL
+000400         FILE STATUS        IS WS-ORDERFIL-STATUS.
+000410     SELECT REPORT-FILE     ASSIGN TO RPTFILE
+000420         ORGANIZATION       IS SEQUENTIAL
+000430         FILE STATUS        IS WS-RPTFILE-STATUS.
+000440 DATA           DIVISION.
+000450 FILE           SECTION.
+000460 FD  ORDER-FILE
+000470     LABEL RECORD IS STANDARD.
+000480     COPY ORDREC.
+000490 FD  REPORT-FILE
+000500     LABEL RECORD IS STANDARD.
+000510 01  REPORT-LINE                PIC X(80).
+000520 WORKING-STORAGE SECTION.
+000530*-----------------------------------------------------------------*
+000540*    FILE STATUS SWITCHES                                         *
+000550*-----------------------------------------------------------------*
+000560 01  WS-ORDERFIL-STATUS          PIC X(02).
+000570     88  WS-ORDERFIL-OK          VALUE '00'.
+000580 01  WS-RPTFILE-STATUS           PIC X(02).
+000590     88  WS-RPTFILE-OK           VALUE '00'.
+000600*-----------------------------------------------------------------*
+000610*    SWITCHES                                                     *
+000620*-----------------------------------------------------------------*
+000630 77  WS-EOF-ORDERS-SW            PIC X(01)   VALUE 'N'.
+000640     88  WS-EOF-ORDERS           VALUE 'Y'.
+000650*-----------------------------------------------------------------*
+000660*    PER PRODUCT ACCEPT/DECLINE ACCUMULATOR TABLE                 *
+000670*-----------------------------------------------------------------*
+000680 01  WS-PRODUCT-TABLE.
+000690     05  WS-PRODUCT-ENTRY        OCCURS 200 TIMES
+000700                                  INDEXED BY WS-PROD-IDX.
+000710         10  WS-TBL-PROD-CODE    PIC X(06).
+000720         10  WS-TBL-ACCEPT-CNT   PIC 9(07)   COMP.
+000730         10  WS-TBL-DECLINE-CNT  PIC 9(07)   COMP.
+000740         10  WS-TBL-NORESP-CNT   PIC 9(07)   COMP.
+000750 77  WS-PRODUCT-COUNT             PIC 9(05)   COMP    VALUE 0.
+000760 77  WS-FOUND-SW                  PIC X(01)           VALUE 'N'.
+000770     88  WS-ENTRY-FOUND           VALUE 'Y'.
+000780 77  WS-TABLE-FULL-SW             PIC X(01)           VALUE 'N'.
+000790     88  WS-TABLE-FULL            VALUE 'Y'.
+000800*-----------------------------------------------------------------*
+000810*    REPORT PRINT LINE WORK AREAS                                 *
+000820*-----------------------------------------------------------------*
+000830 01  WS-HEADING-1                PIC X(80)
+000840         VALUE 'NIGHTLY ACCEPT/DECLINE SUMMARY BY PRODUCT CODE'.
+000850 01  WS-HEADING-2                PIC X(80)
+000860         VALUE 'PRODUCT     ACCEPTS    DECLINES    NO-RESP'.
+000870 01  WS-DETAIL-LINE.
+000880     05  WS-DET-PROD-CODE        PIC X(06).
+000890     05  FILLER                  PIC X(05).
+000900     05  WS-DET-ACCEPT-CNT       PIC ZZZ,ZZ9.
+000910     05  FILLER                  PIC X(04).
+000920     05  WS-DET-DECLINE-CNT      PIC ZZZ,ZZ9.
+000930     05  FILLER                  PIC X(04).
+000940     05  WS-DET-NORESP-CNT       PIC ZZZ,ZZ9.
+000950     05  FILLER                  PIC X(40).
+000960 77  WS-TOTAL-ACCEPTS             PIC 9(07)   COMP    VALUE 0.
+000970 77  WS-TOTAL-DECLINES            PIC 9(07)   COMP    VALUE 0.
+000980 77  WS-TOTAL-NORESP              PIC 9(07)   COMP    VALUE 0.
+000990 01  WS-TOTAL-LINE.
+001000     05  FILLER                  PIC X(06)   VALUE 'TOTAL'.
+001010     05  FILLER                  PIC X(05).
+001020     05  WS-TOT-ACCEPT-CNT       PIC ZZZ,ZZ9.
+001030     05  FILLER                  PIC X(04).
+001040     05  WS-TOT-DECLINE-CNT      PIC ZZZ,ZZ9.
+001050     05  FILLER                  PIC X(04).
+001060     05  WS-TOT-NORESP-CNT       PIC ZZZ,ZZ9.
+001070     05  FILLER                  PIC X(40).
+001080 PROCEDURE      DIVISION.
+001090*===================================================================*
+001100*    0000-MAINLINE                                                  *
+001110*===================================================================*
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+001140     PERFORM 2000-ACCUMULATE-ORDERS THRU 2000-EXIT
+001150         UNTIL WS-EOF-ORDERS.
+001160     PERFORM 3000-PRINT-REPORT      THRU 3000-EXIT.
+001170     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+001180     STOP RUN.
+001190 0000-EXIT.
+001200     EXIT.
+001210*-------------------------------------------------------------------*
+001220*    1000-INITIALIZE                                                *
+001230*-------------------------------------------------------------------*
+001240 1000-INITIALIZE.
+001250     OPEN INPUT  ORDER-FILE.
+001260     IF NOT WS-ORDERFIL-OK
+001270         DISPLAY 'ORDER-FILE OPEN FAILED - STATUS '
+001280             WS-ORDERFIL-STATUS
+001290     END-IF.
+001300     OPEN OUTPUT REPORT-FILE.
+001310     IF NOT WS-RPTFILE-OK
+001320         DISPLAY 'REPORT-FILE OPEN FAILED - STATUS '
+001330             WS-RPTFILE-STATUS
+001340     END-IF.
+001350 1000-EXIT.
+001360     EXIT.
+001370*===================================================================*
+001380*    2000-ACCUMULATE-ORDERS                                         *
+001390*    READ EVERY ORDER-FILE RECORD AND TALLY ACCEPTS/DECLINES BY     *
+001400*    PRODUCT CODE IN THE IN-MEMORY TABLE.                           *
+001410*===================================================================*
+001420 2000-ACCUMULATE-ORDERS.
+001430     READ ORDER-FILE
+001440         AT END
+001450             SET WS-EOF-ORDERS TO TRUE
+001460         NOT AT END
+001470             IF WS-ORDERFIL-OK
+001480                 PERFORM 2100-POST-ONE-ORDER THRU 2100-EXIT
+001490             ELSE
+001500                 DISPLAY 'ORDER-FILE READ FAILED - STATUS '
+001510                     WS-ORDERFIL-STATUS
+001520                 SET WS-EOF-ORDERS TO TRUE
+001530             END-IF
+001540     END-READ.
+001550 2000-EXIT.
+001560     EXIT.
+001570*-------------------------------------------------------------------*
+001580*    2100-POST-ONE-ORDER                                            *
+001590*    A BLANK ORD-ANSWER IS AN UNATTENDED-RUN "SKIP" (REQUEST FOR A  *
+001600*    NO-RESPONSE DEFAULT, NOT AN OPERATOR "NO") AND IS COUNTED      *
+001610*    SEPARATELY SO IT DOES NOT INFLATE THE DECLINE COUNT.           *
+001620*-------------------------------------------------------------------*
+001630 2100-POST-ONE-ORDER.
+001640     MOVE 'N' TO WS-TABLE-FULL-SW.
+001650     PERFORM 2110-FIND-PRODUCT-ENTRY THRU 2110-EXIT.
+001660     IF NOT WS-TABLE-FULL
+001670         IF ORD-ANSWER = 'Y' OR ORD-ANSWER = 'y'
+001680             ADD 1 TO WS-TBL-ACCEPT-CNT(WS-PROD-IDX)
+001690         ELSE
+001700             IF ORD-ANSWER = SPACE
+001710                 ADD 1 TO WS-TBL-NORESP-CNT(WS-PROD-IDX)
+001720             ELSE
+001730                 ADD 1 TO WS-TBL-DECLINE-CNT(WS-PROD-IDX)
+001740             END-IF
+001750         END-IF
+001760     END-IF.
+001770 2100-EXIT.
+001780     EXIT.
+001790*-------------------------------------------------------------------*
+001800*    2110-FIND-PRODUCT-ENTRY                                        *
+001810*    LOCATE THE TABLE ENTRY FOR THIS PRODUCT CODE, ADDING A NEW     *
+001820*    ENTRY THE FIRST TIME THE CODE IS SEEN.                        *
+001830*-------------------------------------------------------------------*
+001840 2110-FIND-PRODUCT-ENTRY.
+001850     MOVE 'N' TO WS-FOUND-SW.
+001860     SET WS-PROD-IDX TO 1.
+001870     SEARCH WS-PRODUCT-ENTRY
+001880         AT END
+001890             CONTINUE
+001900         WHEN WS-TBL-PROD-CODE(WS-PROD-IDX) = ORD-PROD-CODE
+001910             SET WS-ENTRY-FOUND TO TRUE
+001920     END-SEARCH.
+001930     IF NOT WS-ENTRY-FOUND
+001940         IF WS-PRODUCT-COUNT >= 200
+001950             MOVE 'Y' TO WS-TABLE-FULL-SW
+001960             DISPLAY 'PRODUCT ACCUMULATOR TABLE FULL - '
+001970                 'PRODUCT CODE ' ORD-PROD-CODE
+001980                 ' EXCLUDED FROM THE REPORT.'
+001990         ELSE
+002000             ADD 1 TO WS-PRODUCT-COUNT
+002010             SET WS-PROD-IDX TO WS-PRODUCT-COUNT
+002020             MOVE ORD-PROD-CODE TO WS-TBL-PROD-CODE(WS-PROD-IDX)
+002030             MOVE 0 TO WS-TBL-ACCEPT-CNT(WS-PROD-IDX)
+002040             MOVE 0 TO WS-TBL-DECLINE-CNT(WS-PROD-IDX)
+002050             MOVE 0 TO WS-TBL-NORESP-CNT(WS-PROD-IDX)
+002060         END-IF
+002070     END-IF.
+002080 2110-EXIT.
+002090     EXIT.
+002100*===================================================================*
+002110*    3000-PRINT-REPORT                                              *
+002120*    WRITE THE HEADINGS, ONE LINE PER PRODUCT AND A GRAND TOTAL.    *
+002130*===================================================================*
+002140 3000-PRINT-REPORT.
+002150     MOVE WS-HEADING-1 TO REPORT-LINE.
+002160     WRITE REPORT-LINE.
+002170     PERFORM 3050-CHECK-REPORT-STATUS THRU 3050-EXIT.
+002180     MOVE WS-HEADING-2 TO REPORT-LINE.
+002190     WRITE REPORT-LINE.
+002200     PERFORM 3050-CHECK-REPORT-STATUS THRU 3050-EXIT.
+002210     SET WS-PROD-IDX TO 1.
+002220     PERFORM 3100-PRINT-ONE-PRODUCT THRU 3100-EXIT
+002230         VARYING WS-PROD-IDX FROM 1 BY 1
+002240         UNTIL WS-PROD-IDX > WS-PRODUCT-COUNT.
+002250     MOVE WS-TOTAL-ACCEPTS  TO WS-TOT-ACCEPT-CNT.
+002260     MOVE WS-TOTAL-DECLINES TO WS-TOT-DECLINE-CNT.
+002270     MOVE WS-TOTAL-NORESP   TO WS-TOT-NORESP-CNT.
+002280     MOVE WS-TOTAL-LINE TO REPORT-LINE.
+002290     WRITE REPORT-LINE.
+002300     PERFORM 3050-CHECK-REPORT-STATUS THRU 3050-EXIT.
+002310 3000-EXIT.
+002320     EXIT.
+002330*-------------------------------------------------------------------*
+002340*    3050-CHECK-REPORT-STATUS                                       *
+002350*-------------------------------------------------------------------*
+002360 3050-CHECK-REPORT-STATUS.
+002370     IF NOT WS-RPTFILE-OK
+002380         DISPLAY 'REPORT-FILE WRITE FAILED - STATUS '
+002390             WS-RPTFILE-STATUS
+002400     END-IF.
+002410 3050-EXIT.
+002420     EXIT.
+002430*-------------------------------------------------------------------*
+002440*    3100-PRINT-ONE-PRODUCT                                         *
+002450*-------------------------------------------------------------------*
+002460 3100-PRINT-ONE-PRODUCT.
+002470     MOVE WS-TBL-PROD-CODE(WS-PROD-IDX)   TO WS-DET-PROD-CODE.
+002480     MOVE WS-TBL-ACCEPT-CNT(WS-PROD-IDX)  TO WS-DET-ACCEPT-CNT.
+002490     MOVE WS-TBL-DECLINE-CNT(WS-PROD-IDX) TO WS-DET-DECLINE-CNT.
+002500     MOVE WS-TBL-NORESP-CNT(WS-PROD-IDX)  TO WS-DET-NORESP-CNT.
+002510     ADD WS-TBL-ACCEPT-CNT(WS-PROD-IDX)   TO WS-TOTAL-ACCEPTS.
+002520     ADD WS-TBL-DECLINE-CNT(WS-PROD-IDX)  TO WS-TOTAL-DECLINES.
+002530     ADD WS-TBL-NORESP-CNT(WS-PROD-IDX)   TO WS-TOTAL-NORESP.
+002540     MOVE WS-DETAIL-LINE TO REPORT-LINE.
+002550     WRITE REPORT-LINE.
+002560     PERFORM 3050-CHECK-REPORT-STATUS THRU 3050-EXIT.
+002570 3100-EXIT.
+002580     EXIT.
+002590*===================================================================*
+002600*    9000-TERMINATE                                                  *
+002610*===================================================================*
+002620 9000-TERMINATE.
+002630     CLOSE ORDER-FILE.
+002640     CLOSE REPORT-FILE.
+002650 9000-EXIT.
+002660     EXIT.
