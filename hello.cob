@@ -1,24 +1,562 @@
-      identification division.
-      program-id.    hello.
-      author.        kei sugano.
-      environment    division.
-      data           division.
-          working-storage section.
-              01 str    pic x(20) value "Listen to my music".
-              01 name   pic x(60).
-              01 answer pic x(1).
-      procedure      division.
-           display str.
-           move    "https://www.amazon.com/Sushimagnus-Keita-Roimo/dp/B00VTLVQPM" to name.
-           display name.
-           display "You wanna buy it? [Y/n]".
-           accept  answer.
-           if answer = 'y'
-               display 'Nice! You are really good person!'
-           else
-               display 'Ah... Okay...'
-           end-if.
-      
-      hello.
-          stop run.
-
+000100*-----------------------------------------------------------------*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.    HELLO.
+000130 AUTHOR.        KEI SUGANO.
+000140 INSTALLATION.  SALES SYSTEMS GROUP.
+000150 DATE-WRITTEN.  01/04/2009.
+000160 DATE-COMPILED.
+000170*-----------------------------------------------------------------*
+000180*    MODIFICATION HISTORY                                         *
+000190*    DATE       INIT  DESCRIPTION                                 *
+000200*    ---------- ----  ------------------------------------------- *
+000210*    2009-04-01 KS    ORIGINAL VERSION - SINGLE HARDCODED OFFER.  *
+000220*    2026-08-08 KS    ORDER-FILE TRANSACTION HISTORY ADDED.       *
+000230*    2026-08-08 KS    CATALOG NOW DRIVEN FROM PRODUCT-MASTER.     *
+000240*    2026-08-08 KS    CUSTOMER ID CAPTURED AND VALIDATED AGAINST   *
+000250*                     THE CUSTOMER MASTER BEFORE ANY PITCH.       *
+000260*    2026-08-08 KS    ANSWER NOW REPROMPTS ON ANYTHING BUT Y/N -   *
+000270*                     A BAD KEYSTROKE NO LONGER COUNTS AS A "NO". *
+000280*    2026-08-08 KS    CHECKPOINT/RESTART ADDED - A RERUN SKIPS     *
+000290*                     PAST ANY PRODUCT ALREADY FULLY PROCESSED.   *
+000300*    2026-08-08 KS    AUDIT-LOG ADDED - EVERY DISPLAY/ACCEPT       *
+000310*                     INTERACTION IS NOW RECORDED FOR COMPLIANCE. *
+000320*    2026-08-08 KS    PRICE AND CURRENCY SHOWN BEFORE THE PROMPT. *
+000330*    2026-08-08 KS    ACCEPTED OFFERS EXPORTED TO FULFILLMENT.    *
+000340*    2026-08-08 KS    UNATTENDED/BATCH-MODE FALLBACK ADDED.       *
+000350*    2026-08-08 KS    CORRECTED RESTART LOGIC TO PRESERVE HISTORY   *
+000360*                     FILES - RESTART NO LONGER TRUNCATES THEM,     *
+000370*                     BATCH MODE NO LONGER HANGS AT THE CUSTOMER-ID *
+000380*                     PROMPT, PRICE EDIT IS WIDE ENOUGH FOR 7-DIGIT *
+000390*                     AMOUNTS, ORDER-FILE KEEPS THE PRODUCT         *
+000400*                     DESCRIPTION, A MISSING CHECKPOINT CODE IS     *
+000410*                     NOW FLAGGED, AND WRITE STATUS IS CHECKED      *
+000420*                     CONSISTENTLY ACROSS ALL HISTORY I/O.          *
+000430*    2026-08-08 KS    A COMPLETED PASS NOW CLEARS THE CHECKPOINT SO *
+000440*                     THE NEXT RUN STARTS A FRESH FULL PASS INSTEAD *
+000450*                     OF SKIPPING THE WHOLE CATALOG. PRODUCT-MASTER *
+000460*                     OPEN/READ STATUS IS NOW CHECKED, THE RESULT    *
+000470*                     MESSAGE IS NOW AUDITED, A MISSING RUN CONFIG   *
+000480*                     IS LOGGED, AND AUD-VALUE IS WIDE ENOUGH FOR A  *
+000490*                     FULL PRODUCT URL.                             *
+000500*    2026-08-09 KS    HISTORY FILES NOW OPEN EXTEND-OR-CREATE ON     *
+000510*                     THEIR OWN FILE-NOT-FOUND STATUS INSTEAD OF    *
+000520*                     KEYING OFF THE CHECKPOINT, SO A NORMAL        *
+000530*                     COMPLETED RUN NO LONGER TRUNCATES PRIOR       *
+000540*                     ORDER/AUDIT/FULFILLMENT RECORDS. A HARD       *
+000550*                     PRODUCT-MASTER READ ERROR NOW ENDS THE        *
+000560*                     CATALOG LOOP INSTEAD OF SPINNING FOREVER.     *
+000570*                     STANDALONE ELEMENTARY ITEMS NOW CONSISTENTLY  *
+000580*                     USE LEVEL 77.                                 *
+000590*-----------------------------------------------------------------*
+000600 ENVIRONMENT    DIVISION.
+000610 INPUT-OUTPUT   SECTION.
+000620 FILE-CONTROL.
+000630     SELECT PRODUCT-MASTER  ASSIGN TO PRODMAST
+000640         ORGANIZATION       IS INDEXED
+000650         ACCESS MODE        IS DYNAMIC
+000660         RECORD KEY         IS PROD-CODE
+000670         FILE STATUS        IS WS-PRODMAST-STATUS.
+000680     SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+000690         ORGANIZATION       IS INDEXED
+000700         ACCESS MODE        IS RANDOM
+000710         RECORD KEY         IS CUST-ID
+000720         FILE STATUS        IS WS-CUSTMAST-STATUS.
+000730     SELECT ORDER-FILE      ASSIGN TO ORDERFIL
+000740         ORGANIZATION       IS SEQUENTIAL
+000750         FILE STATUS        IS WS-ORDERFIL-STATUS.
+000760     SELECT RESTART-FILE    ASSIGN TO RESTARTF
+000770         ORGANIZATION       IS SEQUENTIAL
+000780         FILE STATUS        IS WS-RESTARTF-STATUS.
+000790     SELECT AUDIT-LOG       ASSIGN TO AUDITLOG
+000800         ORGANIZATION       IS SEQUENTIAL
+000810         FILE STATUS        IS WS-AUDITLOG-STATUS.
+000820     SELECT FULFILL-FILE    ASSIGN TO FULFILFL
+000830         ORGANIZATION       IS SEQUENTIAL
+000840         FILE STATUS        IS WS-FULFILFL-STATUS.
+000850     SELECT CONFIG-FILE     ASSIGN TO RUNCONFG
+000860         ORGANIZATION       IS SEQUENTIAL
+000870         FILE STATUS        IS WS-RUNCONFG-STATUS.
+000880 DATA           DIVISION.
+000890 FILE           SECTION.
+000900 FD  PRODUCT-MASTER
+000910     LABEL RECORD IS STANDARD.
+000920     COPY PRODREC.
+000930 FD  CUSTOMER-MASTER
+000940     LABEL RECORD IS STANDARD.
+000950     COPY CUSTREC.
+000960 FD  ORDER-FILE
+000970     LABEL RECORD IS STANDARD.
+000980     COPY ORDREC.
+000990 FD  RESTART-FILE
+001000     LABEL RECORD IS STANDARD.
+001010     COPY RSTREC.
+001020 FD  AUDIT-LOG
+001030     LABEL RECORD IS STANDARD.
+001040     COPY AUDTREC.
+001050 FD  FULFILL-FILE
+001060     LABEL RECORD IS STANDARD.
+001070     COPY FULFREC.
+001080 FD  CONFIG-FILE
+001090     LABEL RECORD IS STANDARD.
+001100     COPY CFGREC.
+001110 WORKING-STORAGE SECTION.
+001120 01  WS-PRODMAST-STATUS          PIC X(02).
+001130     88  WS-PRODMAST-OK          VALUE '00'.
+001140 01  WS-CUSTMAST-STATUS          PIC X(02).
+001150     88  WS-CUSTMAST-OK          VALUE '00'.
+001160 01  WS-ORDERFIL-STATUS          PIC X(02).
+001170     88  WS-ORDERFIL-OK          VALUE '00'.
+001180     88  WS-ORDERFIL-NOTFOUND    VALUE '35'.
+001190 01  WS-RESTARTF-STATUS          PIC X(02).
+001200     88  WS-RESTARTF-OK          VALUE '00'.
+001210 01  WS-AUDITLOG-STATUS          PIC X(02).
+001220     88  WS-AUDITLOG-OK          VALUE '00'.
+001230     88  WS-AUDITLOG-NOTFOUND    VALUE '35'.
+001240 01  WS-FULFILFL-STATUS          PIC X(02).
+001250     88  WS-FULFILFL-OK          VALUE '00'.
+001260     88  WS-FULFILFL-NOTFOUND    VALUE '35'.
+001270 01  WS-RUNCONFG-STATUS          PIC X(02).
+001280     88  WS-RUNCONFG-OK          VALUE '00'.
+001290 77  WS-EOF-CATALOG-SW           PIC X(01)   VALUE 'N'.
+001300     88  WS-EOF-CATALOG          VALUE 'Y'.
+001310 77  WS-VALID-ANSWER-SW          PIC X(01)   VALUE 'N'.
+001320     88  WS-VALID-ANSWER         VALUE 'Y'.
+001330 77  WS-SKIPPING-TO-CKPT-SW      PIC X(01)   VALUE 'N'.
+001340     88  WS-SKIPPING-TO-CKPT     VALUE 'Y'.
+001370 77  WS-CONFIG-FOUND-SW          PIC X(01)   VALUE 'N'.
+001380     88  WS-CONFIG-FOUND         VALUE 'Y'.
+001390 77  WS-CUST-ID-ENTRY            PIC X(08).
+001400 77  WS-LAST-CKPT-CODE           PIC X(06)   VALUE SPACES.
+001410 77  ANSWER                      PIC X(01).
+001420 77  WS-PRICE-EDIT               PIC $Z,ZZZ,ZZ9.99.
+001430 77  WS-FULFILL-QTY              PIC 9(05)   VALUE 1.
+001440 01  WS-CURRENT-DATE-TIME.
+001450     05  WS-CURRENT-DATE         PIC 9(08).
+001460     05  WS-CURRENT-TIME         PIC 9(06).
+001470 01  WS-TIME-RAW.
+001480     05  WS-TIME-RAW-HHMMSS      PIC 9(06).
+001490     05  WS-TIME-RAW-HUNDREDTHS  PIC 9(02).
+001500 77  WS-TIMESTAMP-14              PIC 9(14).
+001510 77  WS-AUDIT-EVENT               PIC X(10).
+001520 77  WS-AUDIT-VALUE               PIC X(60).
+001530 77  WS-AUDIT-PROD-CODE           PIC X(06)   VALUE SPACES.
+001540 PROCEDURE      DIVISION.
+001550*===================================================================*
+001560*    0000-MAINLINE                                                  *
+001570*===================================================================*
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+001600     PERFORM 2000-PROCESS-CATALOG  THRU 2000-EXIT
+001610         UNTIL WS-EOF-CATALOG.
+001620     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+001630     STOP RUN.
+001640 0000-EXIT.
+001650     EXIT.
+001660*-------------------------------------------------------------------*
+001670*    1000-INITIALIZE                                                *
+001680*-------------------------------------------------------------------*
+001690 1000-INITIALIZE.
+001700     OPEN INPUT  PRODUCT-MASTER.
+001710     IF NOT WS-PRODMAST-OK
+001720         DISPLAY 'PRODUCT-MASTER OPEN FAILED - STATUS '
+001730             WS-PRODMAST-STATUS
+001740     END-IF.
+001750     OPEN INPUT  CUSTOMER-MASTER.
+001760     IF NOT WS-CUSTMAST-OK
+001770         DISPLAY 'CUSTOMER-MASTER OPEN FAILED - STATUS '
+001780             WS-CUSTMAST-STATUS
+001790     END-IF.
+001800     PERFORM 1100-LOAD-CONFIG      THRU 1100-EXIT.
+001810     PERFORM 1300-LOAD-CHECKPOINT  THRU 1300-EXIT.
+001820     PERFORM 1400-OPEN-HISTORY     THRU 1400-EXIT.
+001830     PERFORM 1200-GET-CUSTOMER-ID  THRU 1200-EXIT.
+001840 1000-EXIT.
+001850     EXIT.
+001860*-------------------------------------------------------------------*
+001870*    1100-LOAD-CONFIG                                               *
+001880*    READ THE RUN-MODE FLAG AND DEFAULT ANSWER FOR UNATTENDED      *
+001890*    RUNS. WHEN NO CONFIG FILE IS PRESENT, DEFAULT TO INTERACTIVE. *
+001900*-------------------------------------------------------------------*
+001910 1100-LOAD-CONFIG.
+001920     MOVE 'I'      TO CFG-RUN-MODE.
+001930     MOVE 'N'      TO CFG-DEFAULT-ANSWER.
+001940     MOVE SPACES   TO CFG-BATCH-CUST-ID.
+001950     OPEN INPUT CONFIG-FILE.
+001960     IF WS-RUNCONFG-OK
+001970         READ CONFIG-FILE
+001980             AT END
+001990                 CONTINUE
+002000             NOT AT END
+002010                 SET WS-CONFIG-FOUND TO TRUE
+002020         END-READ
+002030         CLOSE CONFIG-FILE
+002040     END-IF.
+002050     IF NOT WS-CONFIG-FOUND
+002060         DISPLAY 'NO RUN CONFIG FOUND - USING INTERACTIVE '
+002070             'DEFAULTS.'
+002080     END-IF.
+002090 1100-EXIT.
+002100     EXIT.
+002110*-------------------------------------------------------------------*
+002120*    1200-GET-CUSTOMER-ID                                           *
+002130*    ACCEPT AND VALIDATE THE OPERATOR/CUSTOMER ID AGAINST THE       *
+002140*    CUSTOMER MASTER BEFORE ANY PRODUCT IS EVER SHOWN. AN            *
+002150*    UNATTENDED RUN HAS NO OPERATOR TO ANSWER AN ACCEPT, SO IT      *
+002160*    USES THE CONFIGURED BATCH CUSTOMER ID INSTEAD.                 *
+002170*-------------------------------------------------------------------*
+002180 1200-GET-CUSTOMER-ID.
+002190     IF NOT WS-CUSTMAST-OK
+002200         DISPLAY 'CUSTOMER-MASTER NOT AVAILABLE - A CUSTOMER ID '
+002210             'CANNOT BE VALIDATED. ENDING RUN.'
+002220         STOP RUN
+002230     END-IF.
+002240     IF CFG-UNATTENDED
+002250         PERFORM 1220-USE-BATCH-CUST-ID THRU 1220-EXIT
+002260     ELSE
+002270         MOVE 'N' TO WS-VALID-ANSWER-SW
+002280         PERFORM 1210-PROMPT-CUSTOMER-ID THRU 1210-EXIT
+002290             UNTIL WS-VALID-ANSWER
+002300     END-IF.
+002310 1200-EXIT.
+002320     EXIT.
+002330 1210-PROMPT-CUSTOMER-ID.
+002340     DISPLAY 'ENTER YOUR CUSTOMER ID: '.
+002350     ACCEPT  WS-CUST-ID-ENTRY.
+002360     MOVE 'ACCEPT-ID' TO WS-AUDIT-EVENT.
+002370     MOVE WS-CUST-ID-ENTRY TO WS-AUDIT-VALUE.
+002380     MOVE SPACES TO WS-AUDIT-PROD-CODE.
+002390     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+002400     MOVE WS-CUST-ID-ENTRY TO CUST-ID.
+002410     READ CUSTOMER-MASTER
+002420         INVALID KEY
+002430             DISPLAY 'UNKNOWN CUSTOMER ID - REENTER IT.'
+002440     END-READ.
+002450     IF WS-CUSTMAST-OK AND CUST-ACTIVE
+002460         SET WS-VALID-ANSWER TO TRUE
+002470     ELSE
+002480         IF WS-CUSTMAST-OK
+002490             DISPLAY 'CUSTOMER ID NOT ACTIVE - REENTER IT.'
+002500         END-IF
+002510     END-IF.
+002520 1210-EXIT.
+002530     EXIT.
+002540*-------------------------------------------------------------------*
+002550*    1220-USE-BATCH-CUST-ID                                         *
+002560*    UNATTENDED RUN - TAKE THE CUSTOMER ID FROM THE RUN CONFIG      *
+002570*    RATHER THAN PROMPTING, SINCE NO OPERATOR IS THERE TO ANSWER.   *
+002580*-------------------------------------------------------------------*
+002590 1220-USE-BATCH-CUST-ID.
+002600     MOVE CFG-BATCH-CUST-ID TO WS-CUST-ID-ENTRY.
+002610     MOVE 'BATCH-ID' TO WS-AUDIT-EVENT.
+002620     MOVE WS-CUST-ID-ENTRY TO WS-AUDIT-VALUE.
+002630     MOVE SPACES TO WS-AUDIT-PROD-CODE.
+002640     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+002650     MOVE WS-CUST-ID-ENTRY TO CUST-ID.
+002660     READ CUSTOMER-MASTER
+002670         INVALID KEY
+002680             DISPLAY 'BATCH CUSTOMER ID NOT ON FILE - CONTINUING.'
+002690     END-READ.
+002691     IF WS-CUSTMAST-OK AND NOT CUST-ACTIVE
+002692         DISPLAY 'BATCH CUSTOMER ID NOT ACTIVE - CONTINUING.'
+002693     END-IF.
+002700 1220-EXIT.
+002710     EXIT.
+002720*-------------------------------------------------------------------*
+002730*    1300-LOAD-CHECKPOINT                                           *
+002740*    IF A PRIOR RUN LEFT A CHECKPOINT, REMEMBER THE LAST PRODUCT    *
+002750*    CODE IT FULLY PROCESSED SO THE CATALOG LOOP CAN SKIP AHEAD.    *
+002760*-------------------------------------------------------------------*
+002770 1300-LOAD-CHECKPOINT.
+002780     OPEN INPUT RESTART-FILE.
+002790     IF WS-RESTARTF-OK
+002800         READ RESTART-FILE
+002810             AT END
+002820                 CONTINUE
+002830             NOT AT END
+002840                 MOVE RST-LAST-PROD-CODE TO WS-LAST-CKPT-CODE
+002860                 SET WS-SKIPPING-TO-CKPT TO TRUE
+002870         END-READ
+002880         CLOSE RESTART-FILE
+002890     END-IF.
+002900 1300-EXIT.
+002910     EXIT.
+002920*-------------------------------------------------------------------*
+002930*    1400-OPEN-HISTORY                                              *
+002940*    THE HISTORY FILES ACCUMULATE ACROSS EVERY RUN, NOT JUST A       *
+002950*    RESTART - WHETHER TO CREATE OR APPEND DEPENDS ON WHETHER THE    *
+002960*    FILE ALREADY EXISTS ON DISK, NOT ON THE CHECKPOINT. EACH IS     *
+002970*    OPENED EXTEND FIRST; A NOT-FOUND STATUS MEANS THIS IS THE       *
+002980*    FILE'S FIRST RUN, SO IT IS THEN CREATED WITH OPEN OUTPUT.       *
+002990*-------------------------------------------------------------------*
+003000 1400-OPEN-HISTORY.
+003010     OPEN EXTEND ORDER-FILE.
+003020     IF WS-ORDERFIL-NOTFOUND
+003030         OPEN OUTPUT ORDER-FILE
+003040     END-IF.
+003041     IF NOT WS-ORDERFIL-OK
+003042         DISPLAY 'ORDER-FILE OPEN FAILED - STATUS '
+003043             WS-ORDERFIL-STATUS
+003044     END-IF.
+003050     OPEN EXTEND AUDIT-LOG.
+003060     IF WS-AUDITLOG-NOTFOUND
+003070         OPEN OUTPUT AUDIT-LOG
+003080     END-IF.
+003081     IF NOT WS-AUDITLOG-OK
+003082         DISPLAY 'AUDIT-LOG OPEN FAILED - STATUS '
+003083             WS-AUDITLOG-STATUS
+003084     END-IF.
+003090     OPEN EXTEND FULFILL-FILE.
+003100     IF WS-FULFILFL-NOTFOUND
+003110         OPEN OUTPUT FULFILL-FILE
+003120     END-IF.
+003121     IF NOT WS-FULFILFL-OK
+003122         DISPLAY 'FULFILL-FILE OPEN FAILED - STATUS '
+003123             WS-FULFILFL-STATUS
+003124     END-IF.
+003130 1400-EXIT.
+003140     EXIT.
+003150*===================================================================*
+003160*    2000-PROCESS-CATALOG                                           *
+003170*    SKIP PAST ANYTHING ALREADY HANDLED BEFORE A PRIOR CHECKPOINT.  *
+003180*===================================================================*
+003190 2000-PROCESS-CATALOG.
+003200     PERFORM 2100-READ-NEXT-PRODUCT THRU 2100-EXIT.
+003210     IF WS-EOF-CATALOG
+003220         IF WS-SKIPPING-TO-CKPT
+003230             PERFORM 2500-WARN-CKPT-NOT-FOUND THRU 2500-EXIT
+003240         END-IF
+003250     ELSE
+003260         IF WS-SKIPPING-TO-CKPT
+003270             IF PROD-CODE = WS-LAST-CKPT-CODE
+003280                 MOVE 'N' TO WS-SKIPPING-TO-CKPT-SW
+003290             END-IF
+003300         ELSE
+003310             PERFORM 2200-OFFER-ONE-PRODUCT THRU 2200-EXIT
+003320         END-IF
+003330     END-IF.
+003340 2000-EXIT.
+003350     EXIT.
+003360*-------------------------------------------------------------------*
+003370*    2100-READ-NEXT-PRODUCT                                         *
+003380*-------------------------------------------------------------------*
+003390 2100-READ-NEXT-PRODUCT.
+003400     READ PRODUCT-MASTER NEXT RECORD
+003410         AT END
+003420             SET WS-EOF-CATALOG TO TRUE
+003430     END-READ.
+003440     IF NOT WS-EOF-CATALOG AND NOT WS-PRODMAST-OK
+003450         DISPLAY 'PRODUCT-MASTER READ FAILED - STATUS '
+003460             WS-PRODMAST-STATUS
+003470         SET WS-EOF-CATALOG TO TRUE
+003480     END-IF.
+003490 2100-EXIT.
+003500     EXIT.
+003510*-------------------------------------------------------------------*
+003520*    2200-OFFER-ONE-PRODUCT                                         *
+003530*-------------------------------------------------------------------*
+003540 2200-OFFER-ONE-PRODUCT.
+003550     MOVE PROD-CODE TO WS-AUDIT-PROD-CODE.
+003560     DISPLAY PROD-DESC.
+003570     MOVE 'SHOW-DESC' TO WS-AUDIT-EVENT.
+003580     MOVE PROD-DESC    TO WS-AUDIT-VALUE.
+003590     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+003600     DISPLAY PROD-URL.
+003610     MOVE 'SHOW-URL'  TO WS-AUDIT-EVENT.
+003620     MOVE PROD-URL     TO WS-AUDIT-VALUE.
+003630     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+003640     MOVE PROD-PRICE-AMT TO WS-PRICE-EDIT.
+003650     DISPLAY 'PRICE: ' WS-PRICE-EDIT ' ' PROD-CURRENCY-CODE.
+003660     MOVE 'SHOW-PRICE' TO WS-AUDIT-EVENT.
+003670     MOVE WS-PRICE-EDIT TO WS-AUDIT-VALUE.
+003680     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+003690     DISPLAY 'YOU WANNA BUY IT? [Y/N]'.
+003700     MOVE 'SHOW-PRMPT' TO WS-AUDIT-EVENT.
+003710     MOVE SPACES        TO WS-AUDIT-VALUE.
+003720     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+003730     PERFORM 2300-GET-ANSWER THRU 2300-EXIT.
+003740     PERFORM 6200-WRITE-ORDER-FILE THRU 6200-EXIT.
+003750     IF ANSWER = 'Y' OR ANSWER = 'y'
+003760         DISPLAY 'NICE! YOU ARE REALLY GOOD PERSON!'
+003770         MOVE 'NICE! YOU ARE REALLY GOOD PERSON!'
+003780             TO WS-AUDIT-VALUE
+003790         PERFORM 6300-WRITE-FULFILLMENT THRU 6300-EXIT
+003800     ELSE
+003810         DISPLAY 'AH... OKAY...'
+003820         MOVE 'AH... OKAY...' TO WS-AUDIT-VALUE
+003830     END-IF.
+003840     MOVE 'SHOW-RSLT' TO WS-AUDIT-EVENT.
+003850     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+003860     PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT.
+003870 2200-EXIT.
+003880     EXIT.
+003890*-------------------------------------------------------------------*
+003900*    2300-GET-ANSWER                                                *
+003910*    ACCEPT THE Y/N RESPONSE AND REPROMPT ON ANYTHING ELSE SO A    *
+003920*    MISTYPED KEYSTROKE IS NOT RECORDED AS A REAL "NO".            *
+003930*-------------------------------------------------------------------*
+003940 2300-GET-ANSWER.
+003950     IF CFG-UNATTENDED
+003960         PERFORM 2320-APPLY-DEFAULT-ANSWER THRU 2320-EXIT
+003970     ELSE
+003980         MOVE 'N' TO WS-VALID-ANSWER-SW
+003990         PERFORM 2310-PROMPT-FOR-ANSWER THRU 2310-EXIT
+004000             UNTIL WS-VALID-ANSWER
+004010     END-IF.
+004020 2300-EXIT.
+004030     EXIT.
+004040 2310-PROMPT-FOR-ANSWER.
+004050     ACCEPT ANSWER.
+004060     MOVE 'ACCEPT-ANS' TO WS-AUDIT-EVENT.
+004070     MOVE ANSWER        TO WS-AUDIT-VALUE.
+004080     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+004090     IF ANSWER = 'Y' OR ANSWER = 'y' OR
+004100        ANSWER = 'N' OR ANSWER = 'n'
+004110         SET WS-VALID-ANSWER TO TRUE
+004120     ELSE
+004130         DISPLAY 'PLEASE ANSWER Y OR N.'
+004140     END-IF.
+004150 2310-EXIT.
+004160     EXIT.
+004170 2320-APPLY-DEFAULT-ANSWER.
+004180     IF CFG-DEFAULT-SKIP
+004190         MOVE SPACE TO ANSWER
+004200     ELSE
+004210         MOVE CFG-DEFAULT-ANSWER TO ANSWER
+004220     END-IF.
+004230     MOVE 'BATCH-ANS' TO WS-AUDIT-EVENT.
+004240     MOVE ANSWER       TO WS-AUDIT-VALUE.
+004250     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+004260 2320-EXIT.
+004270     EXIT.
+004280*-------------------------------------------------------------------*
+004290*    2500-WARN-CKPT-NOT-FOUND                                       *
+004300*    THE CHECKPOINTED PRODUCT CODE NEVER MATCHED A CATALOG RECORD   *
+004310*    (E.G. THE CATALOG WAS EDITED OVERNIGHT) SO THE ENTIRE RUN WAS  *
+004320*    SKIPPED. FLAG IT RATHER THAN FAILING SILENTLY.                 *
+004330*-------------------------------------------------------------------*
+004340 2500-WARN-CKPT-NOT-FOUND.
+004350     DISPLAY 'CHECKPOINT PRODUCT CODE NOT FOUND - ENTIRE CATALOG '
+004360         'WAS SKIPPED. CLEAR RESTARTF TO REPROCESS IT.'.
+004370     MOVE 'CKPT-MISS' TO WS-AUDIT-EVENT.
+004380     MOVE WS-LAST-CKPT-CODE TO WS-AUDIT-VALUE.
+004390     MOVE WS-LAST-CKPT-CODE TO WS-AUDIT-PROD-CODE.
+004400     PERFORM 6100-WRITE-AUDIT-LOG THRU 6100-EXIT.
+004410 2500-EXIT.
+004420     EXIT.
+004430*===================================================================*
+004440*    6200-WRITE-ORDER-FILE                                          *
+004450*===================================================================*
+004460 6200-WRITE-ORDER-FILE.
+004470     PERFORM 6010-GET-CURRENT-DATE-TIME THRU 6010-EXIT.
+004480     MOVE WS-CUST-ID-ENTRY   TO ORD-CUST-ID.
+004490     MOVE PROD-CODE          TO ORD-PROD-CODE.
+004500     MOVE PROD-DESC          TO ORD-PROD-DESC.
+004510     MOVE PROD-URL           TO ORD-PROD-URL.
+004520     MOVE ANSWER             TO ORD-ANSWER.
+004530     MOVE WS-CURRENT-DATE    TO ORD-RUN-DATE.
+004540     MOVE WS-CURRENT-TIME    TO ORD-RUN-TIME.
+004550     WRITE ORDER-RECORD.
+004560     IF NOT WS-ORDERFIL-OK
+004570         DISPLAY 'ORDER-FILE WRITE FAILED - STATUS '
+004580             WS-ORDERFIL-STATUS
+004590     END-IF.
+004600 6200-EXIT.
+004610     EXIT.
+004620*===================================================================*
+004630*    6000-WRITE-CHECKPOINT                                          *
+004640*    RECORD THIS PRODUCT CODE AS THE LAST ONE FULLY PROCESSED SO A  *
+004650*    RESTART CAN SKIP AHEAD PAST IT.                                *
+004660*===================================================================*
+004670 6000-WRITE-CHECKPOINT.
+004680     PERFORM 6010-GET-CURRENT-DATE-TIME THRU 6010-EXIT.
+004690     MOVE PROD-CODE         TO RST-LAST-PROD-CODE.
+004700     MOVE WS-CURRENT-DATE   TO RST-CHKPT-DATE.
+004710     MOVE WS-CURRENT-TIME   TO RST-CHKPT-TIME.
+004720     OPEN OUTPUT RESTART-FILE.
+004730     IF WS-RESTARTF-OK
+004740         WRITE RESTART-RECORD
+004750         IF NOT WS-RESTARTF-OK
+004760             DISPLAY 'RESTART-FILE WRITE FAILED - STATUS '
+004770                 WS-RESTARTF-STATUS
+004780         END-IF
+004790     ELSE
+004800         DISPLAY 'RESTART-FILE OPEN FAILED - STATUS '
+004810             WS-RESTARTF-STATUS
+004820     END-IF.
+004830     CLOSE RESTART-FILE.
+004840 6000-EXIT.
+004850     EXIT.
+004860 6010-GET-CURRENT-DATE-TIME.
+004870     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004880     ACCEPT WS-TIME-RAW     FROM TIME.
+004890     MOVE WS-TIME-RAW-HHMMSS TO WS-CURRENT-TIME.
+004900 6010-EXIT.
+004910     EXIT.
+004920*===================================================================*
+004930*    6100-WRITE-AUDIT-LOG                                           *
+004940*    LOG ONE DISPLAY OR ACCEPT INTERACTION TO THE AUDIT TRAIL.      *
+004950*===================================================================*
+004960 6100-WRITE-AUDIT-LOG.
+004970     PERFORM 6010-GET-CURRENT-DATE-TIME THRU 6010-EXIT.
+004980     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+004990         DELIMITED BY SIZE INTO WS-TIMESTAMP-14.
+005000     MOVE WS-TIMESTAMP-14    TO AUD-TIMESTAMP.
+005010     MOVE WS-CUST-ID-ENTRY   TO AUD-TERM-ID.
+005020     MOVE WS-AUDIT-PROD-CODE TO AUD-PROD-CODE.
+005030     MOVE WS-AUDIT-EVENT     TO AUD-EVENT.
+005040     MOVE WS-AUDIT-VALUE     TO AUD-VALUE.
+005050     WRITE AUDIT-RECORD.
+005060     IF NOT WS-AUDITLOG-OK
+005070         DISPLAY 'AUDIT-LOG WRITE FAILED - STATUS '
+005080             WS-AUDITLOG-STATUS
+005090     END-IF.
+005100 6100-EXIT.
+005110     EXIT.
+005120*===================================================================*
+005130*    6300-WRITE-FULFILLMENT                                         *
+005140*    EXPORT AN ACCEPTED OFFER TO THE DOWNSTREAM FULFILLMENT FILE.   *
+005150*===================================================================*
+005160 6300-WRITE-FULFILLMENT.
+005170     PERFORM 6010-GET-CURRENT-DATE-TIME THRU 6010-EXIT.
+005180     MOVE WS-CUST-ID-ENTRY   TO FUL-CUST-ID.
+005190     MOVE PROD-CODE          TO FUL-PROD-CODE.
+005200     MOVE WS-FULFILL-QTY     TO FUL-QUANTITY.
+005210     MOVE WS-CURRENT-DATE    TO FUL-ORDER-DATE.
+005220     MOVE WS-CURRENT-TIME    TO FUL-ORDER-TIME.
+005230     WRITE FULFILL-RECORD.
+005240     IF NOT WS-FULFILFL-OK
+005250         DISPLAY 'FULFILL-FILE WRITE FAILED - STATUS '
+005260             WS-FULFILFL-STATUS
+005270     END-IF.
+005280 6300-EXIT.
+005290     EXIT.
+005300*===================================================================*
+005310*    9000-TERMINATE                                                  *
+005320*    A RUN THAT REACHED END OF CATALOG WITHOUT STILL WAITING TO     *
+005330*    FIND ITS CHECKPOINT COMPLETED NORMALLY, SO THE CHECKPOINT IS   *
+005340*    CLEARED HERE - IT ONLY EXISTS TO SURVIVE AN ABEND, NOT TO      *
+005350*    SKIP THE CATALOG ON EVERY SUBSEQUENT RUN. WHEN THE CHECKPOINT  *
+005360*    CODE WAS NEVER MATCHED (2500 ALREADY WARNED ABOUT THIS) IT IS  *
+005370*    LEFT IN PLACE FOR THE OPERATOR TO CLEAR BY HAND.               *
+005380*===================================================================*
+005390 9000-TERMINATE.
+005400     CLOSE PRODUCT-MASTER.
+005410     CLOSE CUSTOMER-MASTER.
+005420     CLOSE ORDER-FILE.
+005430     CLOSE AUDIT-LOG.
+005440     CLOSE FULFILL-FILE.
+005450     IF NOT WS-SKIPPING-TO-CKPT
+005460         PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT
+005470     END-IF.
+005480 9000-EXIT.
+005490     EXIT.
+005500*-------------------------------------------------------------------*
+005510*    9100-CLEAR-CHECKPOINT                                          *
+005520*    RESET RESTART-FILE TO EMPTY SO THE NEXT RUN FINDS NO           *
+005530*    CHECKPOINT AND STARTS A FRESH FULL PASS OVER THE CATALOG.      *
+005540*-------------------------------------------------------------------*
+005550 9100-CLEAR-CHECKPOINT.
+005560     OPEN OUTPUT RESTART-FILE.
+005570     CLOSE RESTART-FILE.
+005580 9100-EXIT.
+005590     EXIT.
